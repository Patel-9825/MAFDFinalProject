@@ -21,6 +21,36 @@
                assign to "../../../data/report.out"
                organization is line sequential.
 
+           select checkpoint-file
+               assign to "../../../data/checkpoint.dat"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+      * Comma-delimited twin of report-file, for the AR team to load
+      * straight into a spreadsheet.
+           select csv-file
+               assign to "../../../data/report.csv"
+               organization is line sequential.
+
+      * External reference list of valid store numbers, payment
+      * types, and invoice-number prefixes, loaded into tables at
+      * start of run so a new store or payment type is a data change
+      * instead of a recompile.
+           select reference-file
+               assign to "../../../data/reference.dat"
+               organization is line sequential.
+
+      * Keyed master of accepted transactions, for a direct lookup by
+      * invoice number instead of scanning valid.out. The cluster is
+      * expected to already exist (the VSAM-style equivalent of an
+      * IDCAMS DEFINE CLUSTER run once before the first Edit run).
+           select master-file
+               assign to "../../../data/master.idx"
+               organization is indexed
+               access mode is dynamic
+               record key is master-invoice-number
+               file status is ws-master-status.
+
       *
        data division.
        file section.
@@ -34,32 +64,41 @@
                 value 'S', 'R', 'L'.
          05 TransactionAmount pic 9(5)V99.
          05 PaymentType pic XX.
-           88 Paymentype-valid
-                value 'CA', 'CB', 'DB'.
          05 StoreNumber pic 99.
-           88 Storenumber-valid
-                value 01, 02, 03, 04, 05, 12.
          05 InvoiceNumber.
            10 alphabets-invoicenumber pic x(2).
-             88 xx-invoicenumber-valid
-                value 'AB', 'AC', 'AD', 'AE', 'BA', 'BC', 'BD', 'BE',
-                'CA', 'CB', 'CD', 'CE', 'DA', 'DB', 'DC', 'DE', 'EA',
-                'EB', 'EC', 'ED'.
            10 dash pic x(1) value '-'.
            10 number-invoicenumber pic 9(6).
          05 SKUCode pic X(15).
 
+      * Batch header and trailer records share the same 36-byte
+      * physical layout as a detail record, distinguished by the
+      * first 3 bytes (never 'HDR'/'TRL' on a real S/R/L detail
+      * record, since TransactionCode is a single character).
+       01 input-header-line redefines input-line.
+         05 hdr-marker pic x(3).
+         05 hdr-batch-date pic 9(8).
+         05 hdr-expected-record-count pic 9(5).
+         05 hdr-expected-total-amount pic 9(8)v99.
+         05 filler pic x(10).
+
+       01 input-trailer-line redefines input-line.
+         05 trl-marker pic x(3).
+         05 trl-record-count pic 9(5).
+         05 trl-total-amount pic 9(8)v99.
+         05 filler pic x(18).
+
        fd valid-file
           data record is valid-line
           record contains 36 characters.
 
-       01 valid-line pic x(23).
+       01 valid-line pic x(36).
 
        fd invalid-file
           data record is invalid-line
           record contains 36 characters.
 
-       01 invalid-line pic x(23).
+       01 invalid-line pic x(36).
 
        fd report-file
        data record is report-line
@@ -67,6 +106,46 @@
 
        01 report-line pic x(120).
 
+       fd csv-file
+           data record is csv-line
+           record contains 64 characters.
+
+       01 csv-line pic x(64).
+
+      * One entry per valid store number, payment type, or invoice
+      * prefix: ref-type says which kind, ref-value holds the code.
+       fd reference-file
+           data record is ref-line
+           record contains 36 characters.
+
+       01 ref-line.
+         05 ref-type pic x(6).
+         05 ref-value pic x(9).
+         05 filler pic x(21).
+
+      * Checkpoint record: last input record number processed and
+      * the valid/invalid counts as of that record.
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 36 characters.
+       01 checkpoint-line.
+         05 ckpt-last-record-count pic 9(3).
+         05 ckpt-valid-entry pic 9(3).
+         05 ckpt-invalid-entry pic 9(3).
+         05 ckpt-actual-total-amount pic 9(8)v99.
+         05 filler pic x(17).
+
+       fd master-file
+           data record is master-record
+           record contains 36 characters.
+       01 master-record.
+         05 master-invoice-number pic x(9).
+         05 master-transaction-code pic x.
+         05 master-transaction-amount pic 9(5)v99.
+         05 master-payment-type pic xx.
+         05 master-store-number pic 99.
+         05 master-sku-code pic x(15).
+
        working-storage section.
 
        01 ws-errors-in-data-file.
@@ -74,10 +153,15 @@
                                         "Transaction code is invalid.".
          05 ws-error-in-transactionamount pic x(33) value
                                     "Transaction amount is not numeric".
-         05 ws-error-in-paymenttype pic x(43) value
-                          "Payment type is not valid i.e, CA, CR or DB".
-         05 ws-error-in-store-number pic x(55) value
-              "Store number is not valid (must be from 01 to 05 or 12)".
+      * Generic wording rather than a spelled-out value list: the
+      * actual valid values now live in reference.dat (see
+      * 320/325-check-*-valid), so a list baked into this message
+      * would drift out of date the moment reference.dat changes
+      * without a recompile.
+         05 ws-error-in-paymenttype pic x(37) value
+                                "Payment type is not in the valid list".
+         05 ws-error-in-store-number pic x(37) value
+                                "Store number is not in the valid list".
          05 ws-error-in-invoice-code pic x(36) value
                                   "First two characters cannot be same".
          05 ws-error-in-code-range pic x(47) value
@@ -90,6 +174,8 @@
                                       "Invoice number is not numeric".
          05 ws-error-in-SKUCodeempty pic x(36) value
                                      "SKU code cannot be empty.".
+         05 ws-error-in-duplicate-invoice pic x(34) value
+                                     "DUPLICATE INVOICE NUMBER".
 
        01 report-line-1.
          05 filler pic x(25) value spaces.
@@ -113,6 +199,22 @@
          05 invalid-records pic 99.
          05 filler pic x(30).
 
+      * Comma-delimited detail and summary rows, written in lockstep
+      * with the corresponding report-line writes above.
+       01 ws-csv-detail-line.
+         05 csv-record-number pic 999.
+         05 filler pic x(1) value ",".
+         05 csv-error-text pic x(60).
+
+       01 ws-csv-summary-line.
+         05 filler pic x(7) value "SUMMARY".
+         05 filler pic x(1) value ",".
+         05 filler pic x(6) value "Valid:".
+         05 csv-summary-valid pic 999.
+         05 filler pic x(1) value ",".
+         05 filler pic x(8) value "Invalid:".
+         05 csv-summary-invalid pic 999.
+
        77 ws-eof-flag pic x value 'n'.
        77 ws-input-number-check pic 999.
        77 ws-error-number-count pic 99.
@@ -122,97 +224,735 @@
        77 ws-one-lakh pic 9(6) value 100000.
        77 ws-nine-lakh pic 9(6) value 900000.
        77 ws-page-count pic 99 value 0.
+
+      * Invoice numbers seen so far this run, used to catch a
+      * repeated invoice number anywhere in the batch.
+       01 ws-invoice-seen-table.
+         05 ws-invoice-seen occurs 999 times indexed by ws-invoice-idx.
+           10 ws-invoice-seen-value pic x(9).
+
+       77 ws-invoice-seen-count pic 999 value 0.
+       77 ws-invoice-found pic x value 'n'.
+
+      * Checkpoint/restart controls. The checkpoint is rewritten
+      * after every record (interval of 1) rather than every N records
+      * - anything less than every record lets output already written
+      * to valid.out/invalid.out/report.out/report.csv for records
+      * past the last checkpoint get replayed as brand-new records on
+      * restart, double-counting and double-writing them.
+       77 ws-checkpoint-status pic xx.
+       77 ws-checkpoint-found pic x value 'n'.
+       77 ws-checkpoint-interval pic 99 value 1.
+       77 ws-ckpt-quotient pic 999.
+       77 ws-ckpt-remainder pic 99.
+       77 ws-skip-count pic 999 value 0.
+       77 ws-skip-idx pic 999 value 0.
+
+      * Set while records before the checkpoint are being replayed
+      * to rebuild the store/control totals and the seen-invoice
+      * table; suppresses the entry counts and the output writes,
+      * which the prior run already produced.
+       77 ws-replay-mode pic x value 'n'.
+
+      * Set the first time this run processes a record that is
+      * genuinely new (not a checkpoint replay). A restart that finds
+      * nothing left past the checkpoint - the prior run finished the
+      * whole file but was killed before 720-clear-checkpoint ran -
+      * leaves this 'n', which is the signal to skip re-printing the
+      * summary/breakdown/control-total sections the prior run already
+      * wrote instead of appending a duplicate copy of them.
+       77 ws-any-new-record pic x value 'n'.
+
+      * Keyed master file controls.
+       77 ws-master-status pic xx.
+
+      * Batch header/trailer control totals.
+      * Widened to 8 integer digits: a full 999-record batch at
+      * TransactionAmount's own 9(5)v99 ceiling can sum to just under
+      * 100 million, which 9(7)v99 (max 9,999,999.99) could not hold
+      * without silently truncating the high-order digit.
+       77 ws-batch-date pic 9(8).
+       77 ws-expected-record-count pic 9(5).
+       77 ws-expected-total-amount pic 9(8)v99.
+       77 ws-actual-total-amount pic 9(8)v99 value 0.
+       77 ws-trailer-record-count pic 9(5).
+       77 ws-trailer-total-amount pic 9(8)v99.
+       77 ws-header-seen pic x value 'n'.
+       77 ws-trailer-seen pic x value 'n'.
+
+      * Set by 057-read-header when the first physical record is not
+      * a real "HDR" header - input-line already holds that record's
+      * (undiscarded) detail content, so the next call for a record
+      * must reuse it instead of reading past it.
+       77 ws-pending-record pic x value 'n'.
+
+       01 ws-batch-control-heading.
+         05 filler pic x(20) value "BATCH CONTROL TOTALS".
+         05 filler pic x(100) value spaces.
+
+       01 ws-batch-control-count-line.
+         05 filler pic x(19) value "Expected records: ".
+         05 ws-bc-expected-count pic zzzz9.
+         05 filler pic x(19) value "   Actual records: ".
+         05 ws-bc-actual-count pic zzzz9.
+         05 filler pic x(4) value spaces.
+         05 ws-bc-count-status pic x(9) value spaces.
+         05 filler pic x(59) value spaces.
+
+       01 ws-batch-control-amount-line.
+         05 filler pic x(18) value "Expected amount: ".
+         05 ws-bc-expected-amount pic zz,zzz,zz9.99.
+         05 filler pic x(19) value "   Actual amount: ".
+         05 ws-bc-actual-amount pic zz,zzz,zz9.99.
+         05 filler pic x(4) value spaces.
+         05 ws-bc-amount-status pic x(9) value spaces.
+         05 filler pic x(44) value spaces.
+
+       01 ws-batch-control-trailer-line.
+         05 filler pic x(17) value "Trailer records: ".
+         05 ws-bc-trailer-count pic zzzz9.
+         05 filler pic x(19) value "   Trailer amount: ".
+         05 ws-bc-trailer-amount pic zz,zzz,zz9.99.
+         05 filler pic x(4) value spaces.
+         05 ws-bc-trailer-status pic x(10) value spaces.
+         05 filler pic x(52) value spaces.
+
+      * Valid store numbers, payment types, and invoice prefixes,
+      * loaded from reference-file at start of run in place of the
+      * 88-levels these used to be.
+       01 ws-valid-stores.
+         05 ws-valid-store occurs 20 times indexed by ws-vstore-idx.
+           10 ws-valid-store-number pic 99.
+       77 ws-valid-store-count pic 99 value 0.
+       77 ws-store-is-valid pic x value 'n'.
+
+       01 ws-valid-paytypes.
+         05 ws-valid-paytype occurs 10 times indexed by ws-vpaytype-idx.
+           10 ws-valid-paytype-code pic xx.
+       77 ws-valid-paytype-count pic 99 value 0.
+       77 ws-paytype-is-valid pic x value 'n'.
+
+       01 ws-valid-prefixes.
+         05 ws-valid-prefix occurs 40 times indexed by ws-vprefix-idx.
+           10 ws-valid-prefix-code pic xx.
+       77 ws-valid-prefix-count pic 99 value 0.
+       77 ws-prefix-is-valid pic x value 'n'.
+
+       77 ws-reference-eof-flag pic x value 'n'.
+
+      * Per-store valid/invalid breakdown, one entry per store
+      * number listed in reference-file above.
+       01 ws-store-totals.
+         05 ws-store-total occurs 20 times indexed by ws-store-idx.
+           10 ws-store-total-number pic 99.
+           10 ws-store-total-valid pic 999 value 0.
+           10 ws-store-total-invalid pic 999 value 0.
+
+       01 ws-store-summary-heading.
+         05 filler pic x(15) value "STORE BREAKDOWN".
+         05 filler pic x(105) value spaces.
+
+       01 ws-store-summary-line.
+         05 filler pic x(6) value "Store ".
+         05 ws-store-line-number pic 99.
+         05 filler pic x(10) value "  Valid: ".
+         05 ws-store-line-valid pic 999.
+         05 filler pic x(12) value "  Invalid: ".
+         05 ws-store-line-invalid pic 999.
+         05 filler pic x(77) value spaces.
+
+      * Dollar control totals by TransactionCode and PaymentType,
+      * accumulated over the valid records only.
+       01 ws-txncode-totals.
+         05 ws-txncode-total occurs 3 times indexed by ws-txncode-idx.
+           10 ws-txncode-total-code pic x.
+           10 ws-txncode-total-amount pic 9(7)v99 value 0.
+
+      * One entry per payment type in ws-valid-paytypes (loaded from
+      * reference.dat), so a payment type added to reference.dat gets
+      * a control-totals slot automatically instead of the table only
+      * ever knowing the three that used to be hardcoded here.
+       01 ws-paytype-totals.
+         05 ws-paytype-total occurs 10 times indexed by ws-paytype-idx.
+           10 ws-paytype-total-code pic xx.
+           10 ws-paytype-total-amount pic 9(7)v99 value 0.
+
+       01 ws-control-totals-heading.
+         05 filler pic x(15) value "CONTROL TOTALS".
+         05 filler pic x(105) value spaces.
+
+       01 ws-txncode-total-line.
+         05 filler pic x(17) value "Transaction code ".
+         05 ws-txncode-line-code pic x.
+         05 filler pic x(11) value "   Amount: ".
+         05 ws-txncode-line-amount pic zz,zzz,zz9.99.
+         05 filler pic x(74) value spaces.
+
+       01 ws-paytype-total-line.
+         05 filler pic x(13) value "Payment type ".
+         05 ws-paytype-line-code pic xx.
+         05 filler pic x(11) value "   Amount: ".
+         05 ws-paytype-line-amount pic zz,zzz,zz9.99.
+         05 filler pic x(74) value spaces.
+
        procedure division.
 
+           perform 060-load-checkpoint.
+
            open input input-file.
-           open output valid-file,
-             invalid-file,
-             report-file.
+           if ws-checkpoint-found = 'y' then
+               open extend valid-file,
+                 invalid-file,
+                 report-file,
+                 csv-file
+           else
+               open output valid-file,
+                 invalid-file,
+                 report-file,
+                 csv-file
+           end-if.
+           perform 065-open-master-file.
 
-           write report-line from report-line-1.
-           move spaces to report-line.
+           perform 045-load-reference-table.
+           perform 050-initialize-store-table.
+           perform 053-initialize-paytype-totals.
+           perform 055-initialize-control-totals.
 
-           read input-file
-               at end
-                   move 'y' to ws-eof-flag.
+      * The first physical record is always examined here, restart or
+      * not - it is only actually a header if hdr-marker = "HDR".
+           move zeroes to ws-expected-record-count.
+           move zeroes to ws-expected-total-amount.
+           perform 057-read-header.
+
+           if ws-checkpoint-found = 'y' then
+               perform 070-skip-to-checkpoint
+           end-if.
+
+           if ws-checkpoint-found not = 'y' then
+               write report-line from report-line-1
+               move spaces to report-line
+           end-if.
+
+           if ws-eof-flag not = 'y' then
+               perform 092-get-next-input-record
+           end-if.
 
            perform 100-process-files
              varying ws-page-count from 1 by 1
              until ws-eof-flag = 'y'.
 
-           move ws-valid-entry to valid-records.
-           move ws-invalid-entry to invalid-records.
-           write report-line from output-line.
+      * Skip the trailer sections on a recovery run that turns out to
+      * have nothing left to do - the prior run already wrote them,
+      * and it was only killed before it could clear the checkpoint.
+           if ws-checkpoint-found not = 'y' or ws-any-new-record = 'y'
+               move ws-valid-entry to valid-records
+               move ws-invalid-entry to invalid-records
+               write report-line from output-line
+               move ws-valid-entry to csv-summary-valid
+               move ws-invalid-entry to csv-summary-invalid
+               write csv-line from ws-csv-summary-line
+
+               write report-line from ws-store-summary-heading
+               perform 420-print-store-line
+                 varying ws-store-idx from 1 by 1
+                 until ws-store-idx > ws-valid-store-count
+
+               write report-line from ws-control-totals-heading
+               perform 430-print-txncode-line
+                 varying ws-txncode-idx from 1 by 1
+                 until ws-txncode-idx > 3
+               perform 440-print-paytype-line
+                 varying ws-paytype-idx from 1 by 1
+                 until ws-paytype-idx > ws-valid-paytype-count
+
+               perform 450-print-batch-control
+           end-if.
+
+           close input-file, valid-file, invalid-file, report-file,
+                 csv-file, master-file.
+
+           perform 720-clear-checkpoint.
 
-           close input-file, valid-file, invalid-file, report-file.
            goback.
 
+       060-load-checkpoint.
+           move 'n' to ws-checkpoint-found.
+           open input checkpoint-file.
+           if ws-checkpoint-status = '00' then
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move 'y' to ws-checkpoint-found
+                       move ckpt-last-record-count to ws-skip-count
+                       move ckpt-last-record-count
+                         to ws-input-number-check
+                       move ckpt-valid-entry to ws-valid-entry
+                       move ckpt-invalid-entry to ws-invalid-entry
+                       move ckpt-actual-total-amount
+                         to ws-actual-total-amount
+               end-read
+               close checkpoint-file
+           end-if.
+
+           if ws-skip-count = 0 then
+               move 'n' to ws-checkpoint-found
+           end-if.
+
+       065-open-master-file.
+           open i-o master-file.
+           if ws-master-status = '35' then
+               open output master-file
+               close master-file
+               open i-o master-file
+           end-if.
+
+       057-read-header.
+           read input-file
+               at end
+                   move 'y' to ws-eof-flag.
+
+           if ws-eof-flag not = 'y' and hdr-marker = "HDR" then
+               move 'y' to ws-header-seen
+               move hdr-batch-date to ws-batch-date
+               move hdr-expected-record-count
+                 to ws-expected-record-count
+               move hdr-expected-total-amount
+                 to ws-expected-total-amount
+           end-if.
+
+      * No header on this file - the record just read is really the
+      * first detail record, so leave it in input-line for
+      * 092-get-next-input-record to hand off instead of reading past
+      * it (the bug this paragraph replaced silently dropped it).
+           if ws-eof-flag not = 'y' and ws-header-seen not = 'y' then
+               move 'y' to ws-pending-record
+           end-if.
+
+       092-get-next-input-record.
+           if ws-pending-record = 'y' then
+               move 'n' to ws-pending-record
+           else
+               perform 090-read-input-record
+           end-if.
+
+       090-read-input-record.
+           read input-file
+               at end
+                   move 'y' to ws-eof-flag
+               not at end
+                   if trl-marker = "TRL" then
+                       move 'y' to ws-trailer-seen
+                       move trl-record-count to ws-trailer-record-count
+                       move trl-total-amount to ws-trailer-total-amount
+                       move 'y' to ws-eof-flag
+                   end-if
+           end-read.
+
+       070-skip-to-checkpoint.
+           perform 075-skip-one-record
+             varying ws-skip-idx from 1 by 1
+             until ws-skip-idx > ws-skip-count
+                or ws-eof-flag = 'y'.
+
+      * Records before the checkpoint already have their output
+      * written from the prior run, but the store/control totals and
+      * the seen-invoice table only live in memory, so they have to
+      * be rebuilt by replaying validation over each skipped record.
+       075-skip-one-record.
+           perform 092-get-next-input-record.
+           if ws-eof-flag not = 'y' then
+               move 'y' to ws-replay-mode
+               perform 305-validate-and-accumulate
+               move 'n' to ws-replay-mode
+           end-if.
+
+       700-write-checkpoint.
+           open output checkpoint-file.
+           move ws-input-number-check to ckpt-last-record-count.
+           move ws-valid-entry to ckpt-valid-entry.
+           move ws-invalid-entry to ckpt-invalid-entry.
+           move ws-actual-total-amount to ckpt-actual-total-amount.
+           write checkpoint-line.
+           close checkpoint-file.
+
+       710-checkpoint-if-due.
+           divide ws-input-number-check by ws-checkpoint-interval
+               giving ws-ckpt-quotient remainder ws-ckpt-remainder.
+           if ws-ckpt-remainder = 0 then
+               perform 700-write-checkpoint
+           end-if.
+
+       720-clear-checkpoint.
+           move 0 to ws-input-number-check.
+           move 0 to ws-valid-entry.
+           move 0 to ws-invalid-entry.
+           move 0 to ws-actual-total-amount.
+           perform 700-write-checkpoint.
+
+       045-load-reference-table.
+           open input reference-file.
+           read reference-file
+               at end
+                   move 'y' to ws-reference-eof-flag.
+           perform 046-load-one-reference-record
+               until ws-reference-eof-flag = 'y'.
+           close reference-file.
+           move 'n' to ws-reference-eof-flag.
+
+       046-load-one-reference-record.
+           evaluate ref-type
+               when "STORE "
+                   add 1 to ws-valid-store-count
+                   move ref-value (1:2)
+                     to ws-valid-store-number (ws-valid-store-count)
+               when "PAYTYP"
+                   add 1 to ws-valid-paytype-count
+                   move ref-value (1:2)
+                     to ws-valid-paytype-code (ws-valid-paytype-count)
+               when "PREFIX"
+                   add 1 to ws-valid-prefix-count
+                   move ref-value (1:2)
+                     to ws-valid-prefix-code (ws-valid-prefix-count)
+               when other
+                   continue
+           end-evaluate.
+
+           read reference-file
+               at end
+                   move 'y' to ws-reference-eof-flag.
+
+       320-check-paytype-valid.
+           move 'n' to ws-paytype-is-valid.
+           set ws-vpaytype-idx to 1.
+           search ws-valid-paytype
+               at end
+                   continue
+               when ws-valid-paytype-code (ws-vpaytype-idx)
+                                          = PaymentType
+                   move 'y' to ws-paytype-is-valid
+           end-search.
+
+       325-check-store-valid.
+           move 'n' to ws-store-is-valid.
+           set ws-vstore-idx to 1.
+           search ws-valid-store
+               at end
+                   continue
+               when ws-valid-store-number (ws-vstore-idx)
+                                          = StoreNumber
+                   move 'y' to ws-store-is-valid
+           end-search.
+
+       330-check-prefix-valid.
+           move 'n' to ws-prefix-is-valid.
+           set ws-vprefix-idx to 1.
+           search ws-valid-prefix
+               at end
+                   continue
+               when ws-valid-prefix-code (ws-vprefix-idx)
+                                          = alphabets-invoicenumber
+                   move 'y' to ws-prefix-is-valid
+           end-search.
+
+       050-initialize-store-table.
+           perform 052-copy-one-store-total
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-valid-store-count.
+
+       052-copy-one-store-total.
+           move ws-valid-store-number (ws-store-idx)
+             to ws-store-total-number (ws-store-idx).
+
+      * One control-totals slot per payment type loaded from
+      * reference.dat - built the same way 052-copy-one-store-total
+      * builds ws-store-totals, so a new payment type in reference.dat
+      * gets a CONTROL TOTALS line instead of being silently dropped.
+       053-initialize-paytype-totals.
+           perform 054-copy-one-paytype-total
+             varying ws-paytype-idx from 1 by 1
+             until ws-paytype-idx > ws-valid-paytype-count.
+
+       054-copy-one-paytype-total.
+           move ws-valid-paytype-code (ws-paytype-idx)
+             to ws-paytype-total-code (ws-paytype-idx).
+
+       055-initialize-control-totals.
+           move 'S' to ws-txncode-total-code (1).
+           move 'R' to ws-txncode-total-code (2).
+           move 'L' to ws-txncode-total-code (3).
+
        100-process-files.
 
            perform 300-validation until ws-eof-flag = 'y'.
 
+       420-print-store-line.
+           move ws-store-total-number (ws-store-idx)
+             to ws-store-line-number.
+           move ws-store-total-valid (ws-store-idx)
+             to ws-store-line-valid.
+           move ws-store-total-invalid (ws-store-idx)
+             to ws-store-line-invalid.
+           write report-line from ws-store-summary-line.
+
+       430-print-txncode-line.
+           move ws-txncode-total-code (ws-txncode-idx)
+             to ws-txncode-line-code.
+           move ws-txncode-total-amount (ws-txncode-idx)
+             to ws-txncode-line-amount.
+           write report-line from ws-txncode-total-line.
+
+       440-print-paytype-line.
+           move ws-paytype-total-code (ws-paytype-idx)
+             to ws-paytype-line-code.
+           move ws-paytype-total-amount (ws-paytype-idx)
+             to ws-paytype-line-amount.
+           write report-line from ws-paytype-total-line.
+
        300-validation.
+           perform 305-validate-and-accumulate.
+           perform 090-read-input-record.
+           perform 710-checkpoint-if-due.
+
+       305-validate-and-accumulate.
            move spaces to report-line.
 
-           add ws-one to ws-input-number-check.
+           if ws-replay-mode not = 'y' then
+               move 'y' to ws-any-new-record
+               add ws-one to ws-input-number-check
+               add TransactionAmount to ws-actual-total-amount
+               move ws-input-number-check to csv-record-number
+           end-if.
+
            if not (Transactioncode-88-valid) then
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-transactioncode
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-transactioncode
+                   move ws-error-in-transactioncode to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
            if not (TransactionAmount is numeric) then
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-transactionamount
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-transactionamount
+                   move ws-error-in-transactionamount to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
-           if not (Paymentype-valid) then
+           perform 320-check-paytype-valid.
+           if ws-paytype-is-valid not = 'y' then
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-paymenttype
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-paymenttype
+                   move ws-error-in-paymenttype to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
-           if not (Storenumber-valid) then
+           perform 325-check-store-valid.
+           if ws-store-is-valid not = 'y' then
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-store-number
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-store-number
+                   move ws-error-in-store-number to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
-           if not (xx-invoicenumber-valid) then
+           perform 330-check-prefix-valid.
+           if ws-prefix-is-valid not = 'y' then
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-invoice-code
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-invoice-code
+                   move ws-error-in-invoice-code to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
            if not (dash = "-") then
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-dash
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-dash
+                   move ws-error-in-dash to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
            if not (number-invoicenumber is numeric)
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-typeofinvoice
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-typeofinvoice
+                   move ws-error-in-typeofinvoice to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
-           if not (InvoiceNumber > ws-one-lakh and InvoiceNumber <
-             ws-nine-lakh)
+      * Range-check the 6-digit number-invoicenumber item itself, not
+      * the InvoiceNumber group it lives in (2-letter prefix + dash +
+      * digits) - comparing that whole alphanumeric group against a
+      * numeric literal invokes character, not numeric, comparison
+      * rules and doesn't test what this check is meant to test. Both
+      * DataSplitAndCount.cbl and CorrectInvalid.cbl already range-
+      * check number-invoicenumber the same way.
+           if not (number-invoicenumber > ws-one-lakh and
+             number-invoicenumber < ws-nine-lakh)
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-rangeofinvoice
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-rangeofinvoice
+                   move ws-error-in-rangeofinvoice to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
            if (SKUCode = space) then
                add ws-one to ws-error-number-count
-               write report-line from ws-error-in-SKUCodeempty
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-SKUCodeempty
+                   move ws-error-in-SKUCodeempty to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
            end-if.
 
+           perform 310-check-duplicate-invoice.
+
            if (ws-error-number-count = 0) then
-               add ws-one to ws-valid-entry
-               write valid-line from input-line
+               if ws-replay-mode not = 'y' then
+                   add ws-one to ws-valid-entry
+                   write valid-line from input-line
+               end-if
+               perform 370-update-control-totals
+               perform 380-write-master-record
            else
-               add ws-one to ws-invalid-entry
-               move ws-input-number-check to ws-record-num-data
-               write report-line from ws-record-with-error
-               write invalid-line from input-line
+               if ws-replay-mode not = 'y' then
+                   add ws-one to ws-invalid-entry
+                   move ws-input-number-check to ws-record-num-data
+                   write report-line from ws-record-with-error
+                   write invalid-line from input-line
+               end-if
            end-if.
-  -
+
+           perform 360-update-store-total.
+
            move zeroes to ws-error-number-count.
 
-           goback.
+       310-check-duplicate-invoice.
+           move 'n' to ws-invoice-found.
+           perform 315-search-invoice-table
+             varying ws-invoice-idx from 1 by 1
+             until ws-invoice-idx > ws-invoice-seen-count
+                or ws-invoice-found = 'y'.
+
+           if ws-invoice-found = 'y' then
+               add ws-one to ws-error-number-count
+               if ws-replay-mode not = 'y' then
+                   write report-line from ws-error-in-duplicate-invoice
+                   move ws-error-in-duplicate-invoice to csv-error-text
+                   write csv-line from ws-csv-detail-line
+               end-if
+           end-if.
+
+           add 1 to ws-invoice-seen-count.
+           move InvoiceNumber
+             to ws-invoice-seen-value (ws-invoice-seen-count).
+
+       315-search-invoice-table.
+           if ws-invoice-seen-value (ws-invoice-idx) = InvoiceNumber
+               move 'y' to ws-invoice-found
+           end-if.
+
+       380-write-master-record.
+           move InvoiceNumber to master-invoice-number.
+           move TransactionCode to master-transaction-code.
+           move TransactionAmount to master-transaction-amount.
+           move PaymentType to master-payment-type.
+           move StoreNumber to master-store-number.
+           move SKUCode to master-sku-code.
+           write master-record
+               invalid key
+                   continue.
+
+       360-update-store-total.
+           set ws-store-idx to 1.
+           search ws-store-total
+               at end
+                   continue
+               when ws-store-total-number (ws-store-idx) = StoreNumber
+                   if ws-error-number-count = 0 then
+                       add ws-one
+                         to ws-store-total-valid (ws-store-idx)
+                   else
+                       add ws-one
+                         to ws-store-total-invalid (ws-store-idx)
+                   end-if
+           end-search.
+
+       370-update-control-totals.
+           set ws-txncode-idx to 1.
+           search ws-txncode-total
+               at end
+                   continue
+               when ws-txncode-total-code (ws-txncode-idx)
+                    = TransactionCode
+                   add TransactionAmount
+                     to ws-txncode-total-amount (ws-txncode-idx)
+           end-search.
+
+           set ws-paytype-idx to 1.
+           search ws-paytype-total
+               at end
+                   continue
+               when ws-paytype-total-code (ws-paytype-idx)
+                    = PaymentType
+                   add TransactionAmount
+                     to ws-paytype-total-amount (ws-paytype-idx)
+           end-search.
+
+       450-print-batch-control.
+           write report-line from ws-batch-control-heading.
+
+           move ws-expected-record-count to ws-bc-expected-count.
+           move ws-input-number-check to ws-bc-actual-count.
+           if ws-header-seen not = 'y'
+               move "NO HEADER" to ws-bc-count-status
+           else
+               if ws-input-number-check not = ws-expected-record-count
+                   move "MISMATCH " to ws-bc-count-status
+               else
+                   move "OK       " to ws-bc-count-status
+               end-if
+           end-if.
+           write report-line from ws-batch-control-count-line.
+
+           move ws-expected-total-amount to ws-bc-expected-amount.
+           move ws-actual-total-amount to ws-bc-actual-amount.
+           if ws-header-seen not = 'y'
+               move "NO HEADER" to ws-bc-amount-status
+           else
+               if ws-actual-total-amount not = ws-expected-total-amount
+                   move "MISMATCH " to ws-bc-amount-status
+               else
+                   move "OK       " to ws-bc-amount-status
+               end-if
+           end-if.
+           write report-line from ws-batch-control-amount-line.
+
+           if ws-trailer-seen = 'y' then
+               move ws-trailer-record-count to ws-bc-trailer-count
+               move ws-trailer-total-amount to ws-bc-trailer-amount
+               if ws-input-number-check not = ws-trailer-record-count
+                 or ws-actual-total-amount not = ws-trailer-total-amount
+                   move "MISMATCH  " to ws-bc-trailer-status
+               else
+                   move "OK        " to ws-bc-trailer-status
+               end-if
+           else
+               move zeroes to ws-bc-trailer-count
+               move zeroes to ws-bc-trailer-amount
+               move "NO TRAILER" to ws-bc-trailer-status
+           end-if.
+           write report-line from ws-batch-control-trailer-line.
 
-       end program Edit.
\ No newline at end of file
+       end program Edit.
