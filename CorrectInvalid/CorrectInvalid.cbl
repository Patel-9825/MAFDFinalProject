@@ -0,0 +1,378 @@
+       identification division.
+       program-id. CorrectInvalid.
+
+      * Reads invalid.dat alongside a small correction file (record
+      * number within invalid.dat + field name + corrected value),
+      * reapplies Edit's field edits, and appends records that come
+      * out clean into valid.dat so a handful of typo'd records do
+      * not force a full rerun of Edit against project6.dat.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select invalid-file
+               assign to "../../../data/invalid.dat"
+               organization is line sequential.
+
+           select correction-file
+               assign to "../../../data/corrections.dat"
+               organization is line sequential.
+
+           select valid-file
+               assign to "../../../data/valid.dat"
+               organization is line sequential.
+
+           select still-invalid-file
+               assign to "../../../data/invalid-remaining.dat"
+               organization is line sequential.
+
+           select report-file
+               assign to "../../../data/correction-report.out"
+               organization is line sequential.
+
+      * Same external list of valid store numbers, payment types,
+      * and invoice-number prefixes that Edit.cbl loads, so a
+      * correction that Edit would now accept is not rejected here
+      * off a stale hardcoded list.
+           select reference-file
+               assign to "../../../data/reference.dat"
+               organization is line sequential.
+
+      *
+       data division.
+       file section.
+      *
+       fd invalid-file
+           data record is input-line
+           record contains 36 characters.
+
+       01 input-line.
+          05 TransactionCode                pic X.
+             88 Transactioncode-88-valid
+                value 'S', 'R', 'L'.
+          05 TransactionAmount              pic 9(5)V99.
+          05 PaymentType                    pic XX.
+          05 StoreNumber                    pic 99.
+          05 InvoiceNumber.
+             10 alphabets-invoicenumber     pic x(2).
+             10 dash                        pic x(1) value '-'.
+             10 number-invoicenumber        pic 9(6).
+          05 SKUCode                        pic X(15).
+
+       fd correction-file
+           data record is correction-line
+           record contains 36 characters.
+
+       01 correction-line.
+           05 corr-record-number            pic 9(3).
+           05 corr-field-name                pic x(10).
+           05 corr-new-value                 pic x(15).
+           05 filler                         pic x(8).
+
+       fd valid-file
+           data record is valid-line
+           record contains 36 characters.
+
+       01 valid-line                        pic x(36).
+
+       fd still-invalid-file
+           data record is still-invalid-line
+           record contains 36 characters.
+
+       01 still-invalid-line                pic x(36).
+
+       fd report-file
+           data record is report-line
+           record contains 63 characters.
+
+       01 report-line                       pic x(63).
+
+      * One entry per valid store number, payment type, or invoice
+      * prefix: ref-type says which kind, ref-value holds the code.
+       fd reference-file
+           data record is ref-line
+           record contains 36 characters.
+
+       01 ref-line.
+           05 ref-type                      pic x(6).
+           05 ref-value                     pic x(9).
+           05 filler                        pic x(21).
+
+       working-storage section.
+
+      * Up to 999 correction lines are loaded into a table up front
+      * and matched against each invalid-file record by position.
+       01 ws-correction-table.
+           05 ws-correction              occurs 999 times
+                                         indexed by ws-correction-idx.
+               10 ws-correction-record-number pic 9(3).
+               10 ws-correction-field-name     pic x(10).
+               10 ws-correction-new-value      pic x(15).
+
+       01 ws-report-heading.
+           05 filler                        pic x(25) value spaces.
+           05 filler                        pic x(26)
+               value "CORRECTION PROGRAM RESULT".
+           05 filler                        pic x(9) value spaces.
+
+       01 ws-summary-line.
+           05 filler                        pic x(18)
+               value "Corrected records:".
+           05 ws-summary-corrected           pic zz9.
+           05 filler                        pic x(4) value spaces.
+           05 filler                        pic x(22)
+               value "Still invalid records:".
+           05 ws-summary-still-invalid       pic zz9.
+           05 filler                        pic x(13) value spaces.
+
+       77 ws-correction-count                pic 999 value 0.
+       77 ws-eof-flag                        pic x value 'n'.
+       77 ws-record-number                   pic 999 value 0.
+       77 ws-error-count                     pic 99 value 0.
+       77 ws-corrected-count                 pic 999 value 0.
+       77 ws-still-invalid-count             pic 999 value 0.
+       77 ws-one                             pic 9 value 1.
+       77 ws-zero                            pic 9 value 0.
+       77 ws-one-lakh                        pic 9(6) value 100000.
+       77 ws-nine-lakh                       pic 9(6) value 900000.
+
+      * Valid store numbers, payment types, and invoice prefixes,
+      * loaded from reference-file at start of run - the same list
+      * Edit.cbl loads, so a new store or payment type doesn't need
+      * a recompile here either.
+       01 ws-valid-stores.
+           05 ws-valid-store              occurs 20 times
+                                           indexed by ws-vstore-idx.
+               10 ws-valid-store-number    pic 99.
+       77 ws-valid-store-count             pic 99 value 0.
+       77 ws-store-is-valid                pic x value 'n'.
+
+       01 ws-valid-paytypes.
+           05 ws-valid-paytype            occurs 10 times
+                                           indexed by ws-vpaytype-idx.
+               10 ws-valid-paytype-code    pic xx.
+       77 ws-valid-paytype-count           pic 99 value 0.
+       77 ws-paytype-is-valid              pic x value 'n'.
+
+       01 ws-valid-prefixes.
+           05 ws-valid-prefix              occurs 40 times
+                                           indexed by ws-vprefix-idx.
+               10 ws-valid-prefix-code     pic xx.
+       77 ws-valid-prefix-count            pic 99 value 0.
+       77 ws-prefix-is-valid               pic x value 'n'.
+
+       77 ws-reference-eof-flag            pic x value 'n'.
+
+       procedure division.
+       000-main.
+           open input  invalid-file,
+                       correction-file.
+           open extend valid-file.
+           open output still-invalid-file,
+                       report-file.
+
+           perform 150-load-reference-table.
+           perform 100-load-corrections.
+
+           read invalid-file
+               at end
+                   move 'y' to ws-eof-flag.
+
+           write report-line from ws-report-heading.
+
+           perform 300-process-records
+               until ws-eof-flag = 'y'.
+
+           move ws-corrected-count     to ws-summary-corrected.
+           move ws-still-invalid-count to ws-summary-still-invalid.
+           write report-line from ws-summary-line.
+
+           close invalid-file, correction-file, valid-file,
+                 still-invalid-file, report-file.
+           goback.
+
+       100-load-corrections.
+           read correction-file
+               at end
+                   move 'y' to ws-eof-flag.
+
+           perform 110-load-one-correction
+               until ws-eof-flag = 'y'.
+
+      * reset for the invalid-file pass that follows.
+           move 'n' to ws-eof-flag.
+
+       110-load-one-correction.
+           add ws-one                       to ws-correction-count.
+           move corr-record-number
+             to ws-correction-record-number (ws-correction-count).
+           move corr-field-name
+             to ws-correction-field-name (ws-correction-count).
+           move corr-new-value
+             to ws-correction-new-value (ws-correction-count).
+
+           read correction-file
+               at end
+                   move 'y' to ws-eof-flag.
+
+       150-load-reference-table.
+           open input reference-file.
+           read reference-file
+               at end
+                   move 'y' to ws-reference-eof-flag.
+           perform 160-load-one-reference-record
+               until ws-reference-eof-flag = 'y'.
+           close reference-file.
+           move 'n' to ws-reference-eof-flag.
+
+       160-load-one-reference-record.
+           evaluate ref-type
+               when "STORE "
+                   add 1 to ws-valid-store-count
+                   move ref-value (1:2)
+                     to ws-valid-store-number (ws-valid-store-count)
+               when "PAYTYP"
+                   add 1 to ws-valid-paytype-count
+                   move ref-value (1:2)
+                     to ws-valid-paytype-code (ws-valid-paytype-count)
+               when "PREFIX"
+                   add 1 to ws-valid-prefix-count
+                   move ref-value (1:2)
+                     to ws-valid-prefix-code (ws-valid-prefix-count)
+               when other
+                   continue
+           end-evaluate.
+
+           read reference-file
+               at end
+                   move 'y' to ws-reference-eof-flag.
+
+       420-check-paytype-valid.
+           move 'n' to ws-paytype-is-valid.
+           set ws-vpaytype-idx to 1.
+           search ws-valid-paytype
+               at end
+                   continue
+               when ws-valid-paytype-code (ws-vpaytype-idx)
+                                          = PaymentType
+                   move 'y' to ws-paytype-is-valid
+           end-search.
+
+       425-check-store-valid.
+           move 'n' to ws-store-is-valid.
+           set ws-vstore-idx to 1.
+           search ws-valid-store
+               at end
+                   continue
+               when ws-valid-store-number (ws-vstore-idx)
+                                          = StoreNumber
+                   move 'y' to ws-store-is-valid
+           end-search.
+
+       430-check-prefix-valid.
+           move 'n' to ws-prefix-is-valid.
+           set ws-vprefix-idx to 1.
+           search ws-valid-prefix
+               at end
+                   continue
+               when ws-valid-prefix-code (ws-vprefix-idx)
+                                          = alphabets-invoicenumber
+                   move 'y' to ws-prefix-is-valid
+           end-search.
+
+       300-process-records.
+           add ws-one                       to ws-record-number.
+           move ws-zero                     to ws-error-count.
+
+           perform 350-apply-corrections.
+           perform 400-revalidate.
+
+           if ws-error-count = ws-zero then
+               add ws-one                   to ws-corrected-count
+               write valid-line from input-line
+           else
+               add ws-one                   to ws-still-invalid-count
+               write still-invalid-line from input-line
+           end-if.
+
+           read invalid-file
+               at end
+                   move 'y' to ws-eof-flag.
+
+       350-apply-corrections.
+           set ws-correction-idx            to 1.
+           perform 360-apply-one-correction
+               varying ws-correction-idx from 1 by 1
+               until ws-correction-idx > ws-correction-count.
+
+       360-apply-one-correction.
+           if ws-correction-record-number (ws-correction-idx)
+                                          = ws-record-number then
+               evaluate ws-correction-field-name (ws-correction-idx)
+                   when "TXNCODE"
+                       move ws-correction-new-value (ws-correction-idx)
+                                                     (1:1)
+                         to TransactionCode
+                   when "PAYTYPE"
+                       move ws-correction-new-value (ws-correction-idx)
+                                                     (1:2)
+                         to PaymentType
+                   when "STORENUM"
+                       move ws-correction-new-value (ws-correction-idx)
+                                                     (1:2)
+                         to StoreNumber
+                   when "INVOICE"
+                       move ws-correction-new-value (ws-correction-idx)
+                                                     (1:9)
+                         to InvoiceNumber
+                   when "SKUCODE"
+                       move ws-correction-new-value (ws-correction-idx)
+                         to SKUCode
+                   when other
+                       continue
+               end-evaluate
+           end-if.
+
+       400-revalidate.
+           if not Transactioncode-88-valid then
+               add ws-one                   to ws-error-count
+           end-if.
+
+           if TransactionAmount is not numeric then
+               add ws-one                   to ws-error-count
+           end-if.
+
+           perform 420-check-paytype-valid.
+           if ws-paytype-is-valid not = 'y' then
+               add ws-one                   to ws-error-count
+           end-if.
+
+           perform 425-check-store-valid.
+           if ws-store-is-valid not = 'y' then
+               add ws-one                   to ws-error-count
+           end-if.
+
+           perform 430-check-prefix-valid.
+           if ws-prefix-is-valid not = 'y' then
+               add ws-one                   to ws-error-count
+           end-if.
+
+           if dash is not = "-" then
+               add ws-one                   to ws-error-count
+           end-if.
+
+           if number-invoicenumber is not numeric then
+               add ws-one                   to ws-error-count
+           end-if.
+
+           if not (number-invoicenumber > ws-one-lakh and
+           number-invoicenumber < ws-nine-lakh)
+               add ws-one                   to ws-error-count
+           end-if.
+
+           if (SKUCode = spaces) then
+               add ws-one                   to ws-error-count
+           end-if.
+
+       end program CorrectInvalid.
